@@ -1,127 +1,248 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AOC01A.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT Foo ASSIGN TO "ROW-FILE"
-       ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD Foo.
-       01 Foo-FILE.
-           05 Foo-CONTENT PIC A(256).
-
-       WORKING-STORAGE SECTION.
-       01 WS-Foo.
-           05 WS-Foo-CONTENT PIC A(256).
-       01 WS-EOF PIC A(1).
-       01 WS-SUM PIC 9(30) VALUE 0.
-       01 WS-IDX PIC 9(3) VALUE 0.
-       01 WS-IDY PIC 9(3) VALUE 0.
-       01 WS-IDZ PIC 9(3) VALUE 0.
-       01 WS-IDW PIC 9(3) VALUE 0.
-       01 WS-ANS PIC A(1).
-       01 WS-CUR-CHAR PIC A(1).
-       01 WS-NUM PIC 9(2).
-       01 WS-LOOKUP PIC X(10) OCCURS 10 TIMES.
-       01 WS-CUR-LOOK PIC X(10).
-
-       PROCEDURE DIVISION.
-       INITIALIZATION.
-       MOVE "one " TO WS-LOOKUP (1).
-       MOVE "two " TO WS-LOOKUP (2).
-       MOVE "three " TO WS-LOOKUP (3).
-       MOVE "four " TO WS-LOOKUP (4).
-       MOVE "five " TO WS-LOOKUP (5).
-       MOVE "six " TO WS-LOOKUP (6).
-       MOVE "seven " TO WS-LOOKUP (7).
-       MOVE "eight " TO WS-LOOKUP (8).
-       MOVE "nine " TO WS-LOOKUP (9).
-
-       MAIN-LOGIC.
-       OPEN INPUT Foo.
-           PERFORM UNTIL WS-EOF='Y'
-               READ Foo INTO WS-Foo
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       DISPLAY WS-Foo-CONTENT
-
-                       PERFORM VARYING WS-IDX FROM 1 BY 1
-                               UNTIL WS-IDX > 255
-                           MOVE WS-Foo-CONTENT(WS-IDX:1) TO WS-CUR-CHAR
-                           IF WS-CUR-CHAR IS NUMERIC
-                               MOVE WS-CUR-CHAR(1:1) TO WS-NUM(2:1)
-                           ELSE
-                               PERFORM VARYING WS-IDY FROM 1 BY 1
-                                       UNTIL WS-IDY > 10
-                                   MOVE 'Y' TO WS-ANS
-                                   MOVE WS-IDX TO WS-IDW
-                                   MOVE WS-LOOKUP(WS-IDY) TO WS-CUR-LOOK
-                                   PERFORM VARYING WS-IDZ FROM 1 BY 1
-                                           UNTIL WS-IDZ > 10
-                                       IF WS-CUR-LOOK(WS-IDZ:1) = " "
-                                           MOVE 11 TO WS-IDZ
-                                       ELSE
-                                           IF NOT WS-CUR-LOOK(WS-IDZ:1)
-                                               =
-                                               WS-Foo-CONTENT(WS-IDW:1)
-                                               MOVE 'N' TO WS-ANS
-                                               MOVE 11 TO WS-IDZ
-                                           END-IF
-                                           ADD 1 TO WS-IDW
-                                       END-IF
-                                   END-PERFORM
-
-                                   IF WS-ANS = 'Y'
-                                       MOVE WS-IDY(3:1) TO WS-NUM(2:1)
-                                       MOVE 11 TO WS-IDY
-                                   END-IF
-                               END-PERFORM
-                           END-IF
-                       END-PERFORM
-
-                       PERFORM VARYING WS-IDX FROM 256 BY -1
-                               UNTIL WS-IDX < 1
-                           MOVE WS-Foo-CONTENT(WS-IDX:1) TO WS-CUR-CHAR
-                           IF WS-CUR-CHAR IS NUMERIC
-                               MOVE WS-CUR-CHAR(1:1) TO WS-NUM(1:1)
-                           ELSE
-                               PERFORM VARYING WS-IDY FROM 1 BY 1
-                                       UNTIL WS-IDY > 10
-                                   MOVE 'Y' TO WS-ANS
-                                   MOVE WS-IDX TO WS-IDW
-                                   MOVE WS-LOOKUP(WS-IDY) TO WS-CUR-LOOK
-                                   PERFORM VARYING WS-IDZ FROM 1 BY 1
-                                           UNTIL WS-IDZ > 10
-                                       IF WS-CUR-LOOK(WS-IDZ:1) = " "
-                                           MOVE 11 TO WS-IDZ
-                                       ELSE
-                                           IF NOT WS-CUR-LOOK(WS-IDZ:1)
-                                               =
-                                               WS-Foo-CONTENT(WS-IDW:1)
-                                               MOVE 'N' TO WS-ANS
-                                               MOVE 11 TO WS-IDZ
-                                           END-IF
-                                           ADD 1 TO WS-IDW
-                                       END-IF
-                                   END-PERFORM
-
-                                   IF WS-ANS = 'Y'
-                                       MOVE WS-IDY(3:1) TO WS-NUM(1:1)
-                                       MOVE 11 TO WS-IDY
-                                   END-IF
-                               END-PERFORM
-                           END-IF
-                       END-PERFORM
-
-                       DISPLAY WS-NUM
-                       ADD WS-NUM TO WS-SUM
-               END-READ
-           END-PERFORM
-       CLOSE Foo.
-
-       DISPLAY "FINAL ANSWER"
-       DISPLAY WS-SUM
-       STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. AOC01B.
+000030 AUTHOR. R HALVERSEN.
+000040 INSTALLATION. AOC BATCH CENTER.
+000050 DATE-WRITTEN. 2023-12-01.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2023-12-01 RH   ORIGINAL VERSION - SUMS TWO-DIGIT CALIBRATION
+000110*                 VALUE (FIRST + LAST DIGIT OR SPELLED-OUT
+000120*                 NUMBER WORD) FROM ROW-FILE.
+000130* 2026-08-09 RH   CORRECTED PROGRAM-ID FROM AOC01A TO AOC01B -
+000140*                 THE SOURCE HAD BEEN CLONED FROM AOC01A AND THE
+000150*                 IDENTIFICATION DIVISION WAS NEVER UPDATED, SO
+000160*                 THE TWO PROGRAMS COMPILED TO THE SAME NAME.
+000170* 2026-08-09 RH   RESET WS-NUM AND TRACK WHETHER A DIGIT OR A
+000180*                 SPELLED-OUT NUMBER WORD WAS ACTUALLY FOUND FOR
+000190*                 EACH RECORD - A RECORD WITH NEITHER NO LONGER
+000200*                 SILENTLY REUSES THE PRIOR RECORD'S VALUE, IT
+000210*                 IS WRITTEN TO EXCEPTION-FILE AND LEFT OUT OF
+000220*                 WS-SUM.
+000230* 2026-08-09 RH   MOVED THE ROW-FILE RECORD LAYOUT AND ITS
+000240*                 MATCHING WORKING-STORAGE OUT TO THE SHARED
+000250*                 FOOREC/FOOWS COPYBOOKS SO AOC01A/AOC01B/AOC01C
+000260*                 STOP CARRYING THREE HAND-TYPED COPIES OF IT.
+000270* 2026-08-09 RH   LOAD WS-LOOKUP FROM NUMWORD-FILE INSTEAD OF NINE
+000280*                 HARD-CODED MOVE STATEMENTS, SO OPERATIONS CAN
+000290*                 ADD A NEW SPELLED-OUT NUMBER WORD BY UPDATING
+000300*                 THE REFERENCE FILE INSTEAD OF GETTING A
+000310*                 RECOMPILE SCHEDULED.
+000320*----------------------------------------------------------------
+000330
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT Foo ASSIGN TO "ROW-FILE"
+000380     ORGANIZATION IS LINE SEQUENTIAL.
+000390
+000400     SELECT EXCP-FILE ASSIGN TO "EXCEPTION-FILE"
+000410     ORGANIZATION IS LINE SEQUENTIAL.
+000420
+000430     SELECT LKUP-FILE ASSIGN TO "NUMWORD-FILE"
+000440     ORGANIZATION IS LINE SEQUENTIAL.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD Foo.
+000490     COPY FOOREC.
+000500
+000510 FD EXCP-FILE.
+000520 01 EXCP-RECORD.
+000530     05 EXCP-RECNO   PIC 9(9).
+000540     05 FILLER       PIC X(1).
+000550     05 EXCP-CONTENT PIC X(256).
+000560
+000570 FD LKUP-FILE.
+000580 01 LKUP-RECORD PIC X(10).
+000590
+000600 WORKING-STORAGE SECTION.
+000610     COPY FOOWS.
+000620 01 WS-SUM PIC 9(30) VALUE 0.
+000630 01 WS-IDX PIC 9(3) VALUE 0.
+000640 01 WS-IDY PIC 9(3) VALUE 0.
+000650 01 WS-IDZ PIC 9(3) VALUE 0.
+000660 01 WS-IDW PIC 9(3) VALUE 0.
+000670 01 WS-ANS PIC A(1).
+000680 01 WS-CUR-CHAR PIC A(1).
+000690 01 WS-NUM PIC 9(2).
+000700 01 WS-LOOKUP PIC X(10) OCCURS 10 TIMES.
+000710 01 WS-CUR-LOOK PIC X(10).
+000720 01 WS-RECNO PIC 9(9) VALUE 0.
+000730 01 WS-DIGIT-SW PIC A(1) VALUE 'N'.
+000740     88 WS-DIGIT-FOUND VALUE 'Y'.
+000750 01 WS-LKUP-IDX PIC 9(3) VALUE 0.
+000760 01 WS-LKUP-EOF PIC A(1) VALUE 'N'.
+000770
+000780 PROCEDURE DIVISION.
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000810     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT.
+000820     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000830     STOP RUN.
+000840
+000850*----------------------------------------------------------------
+000860* 1000-INITIALIZE - LOAD THE SPELLED-OUT NUMBER LOOKUP TABLE AND
+000870* OPEN THE EXCEPTION REPORT.
+000880*----------------------------------------------------------------
+000890 1000-INITIALIZE.
+000900     PERFORM 1050-LOAD-LOOKUP-TABLE THRU 1050-EXIT.
+000910     OPEN OUTPUT EXCP-FILE.
+000920 1000-EXIT.
+000930     EXIT.
+000940
+000950*----------------------------------------------------------------
+000960* 1050-LOAD-LOOKUP-TABLE - READ THE SPELLED-OUT NUMBER WORDS FROM
+000970* NUMWORD-FILE INTO WS-LOOKUP, ONE WORD PER RECORD, SO OPERATIONS
+000980* CAN ADD A NEW SPELLING WITHOUT A RECOMPILE. A RECORD IS EXPECTED
+000990* TO BE THE WORD FOLLOWED BY TRAILING SPACES (E.G. "one ") THE
+001000* SAME WAY THE TABLE WAS FORMERLY HARD-CODED. AT MOST 10 ENTRIES
+001010* ARE LOADED, MATCHING THE WS-LOOKUP TABLE SIZE.
+001020*----------------------------------------------------------------
+001030 1050-LOAD-LOOKUP-TABLE.
+001040     OPEN INPUT LKUP-FILE.
+001050     PERFORM VARYING WS-LKUP-IDX FROM 1 BY 1
+001060             UNTIL WS-LKUP-IDX > 10 OR WS-LKUP-EOF = 'Y'
+001070         READ LKUP-FILE INTO WS-LOOKUP (WS-LKUP-IDX)
+001080             AT END MOVE 'Y' TO WS-LKUP-EOF
+001090         END-READ
+001100     END-PERFORM.
+001110     CLOSE LKUP-FILE.
+001120 1050-EXIT.
+001130     EXIT.
+001140
+001150*----------------------------------------------------------------
+001160* 2000-PROCESS-FILE - READ ROW-FILE START TO FINISH.
+001170*----------------------------------------------------------------
+001180 2000-PROCESS-FILE.
+001190     OPEN INPUT Foo.
+001200     PERFORM UNTIL WS-EOF = 'Y'
+001210         READ Foo INTO WS-Foo
+001220             AT END MOVE 'Y' TO WS-EOF
+001230             NOT AT END
+001240                 ADD 1 TO WS-RECNO
+001250                 PERFORM 2100-PROCESS-RECORD THRU 2100-EXIT
+001260         END-READ
+001270     END-PERFORM.
+001280     CLOSE Foo.
+001290 2000-EXIT.
+001300     EXIT.
+001310
+001320*----------------------------------------------------------------
+001330* 2100-PROCESS-RECORD - SCAN FOR THE FIRST AND LAST DIGIT OR
+001340* SPELLED-OUT NUMBER WORD AND ADD THE RESULTING TWO-DIGIT
+001350* CALIBRATION VALUE TO WS-SUM. A RECORD WHERE NEITHER SCAN
+001360* FINDS A DIGIT OR A WORD IS WRITTEN TO EXCP-FILE AND LEFT OUT
+001370* OF WS-SUM RATHER THAN LETTING WS-NUM CARRY OVER THE PRIOR
+001380* RECORD'S VALUE.
+001390*----------------------------------------------------------------
+001400 2100-PROCESS-RECORD.
+001410     DISPLAY WS-Foo-CONTENT.
+001420     MOVE 'N' TO WS-DIGIT-SW.
+001430     MOVE 0 TO WS-NUM.
+001440
+001450     PERFORM VARYING WS-IDX FROM 1 BY 1
+001460             UNTIL WS-IDX > 255
+001470         MOVE WS-Foo-CONTENT(WS-IDX:1) TO WS-CUR-CHAR
+001480         IF WS-CUR-CHAR IS NUMERIC
+001490             MOVE WS-CUR-CHAR(1:1) TO WS-NUM(2:1)
+001500             SET WS-DIGIT-FOUND TO TRUE
+001510         ELSE
+001520             PERFORM VARYING WS-IDY FROM 1 BY 1
+001530                     UNTIL WS-IDY > 10
+001540                 MOVE 'Y' TO WS-ANS
+001550                 MOVE WS-IDX TO WS-IDW
+001560                 MOVE WS-LOOKUP(WS-IDY) TO WS-CUR-LOOK
+001570                 PERFORM VARYING WS-IDZ FROM 1 BY 1
+001580                         UNTIL WS-IDZ > 10
+001590                     IF WS-CUR-LOOK(WS-IDZ:1) = " "
+001600                         MOVE 11 TO WS-IDZ
+001610                     ELSE
+001620                         IF NOT WS-CUR-LOOK(WS-IDZ:1)
+001630                             =
+001640                             WS-Foo-CONTENT(WS-IDW:1)
+001650                             MOVE 'N' TO WS-ANS
+001660                             MOVE 11 TO WS-IDZ
+001670                         END-IF
+001680                         ADD 1 TO WS-IDW
+001690                     END-IF
+001700                 END-PERFORM
+001710
+001720                 IF WS-ANS = 'Y'
+001730                     MOVE WS-IDY(3:1) TO WS-NUM(2:1)
+001740                     SET WS-DIGIT-FOUND TO TRUE
+001750                     MOVE 11 TO WS-IDY
+001760                 END-IF
+001770             END-PERFORM
+001780         END-IF
+001790     END-PERFORM.
+001800
+001810     PERFORM VARYING WS-IDX FROM 256 BY -1
+001820             UNTIL WS-IDX < 1
+001830         MOVE WS-Foo-CONTENT(WS-IDX:1) TO WS-CUR-CHAR
+001840         IF WS-CUR-CHAR IS NUMERIC
+001850             MOVE WS-CUR-CHAR(1:1) TO WS-NUM(1:1)
+001860             SET WS-DIGIT-FOUND TO TRUE
+001870         ELSE
+001880             PERFORM VARYING WS-IDY FROM 1 BY 1
+001890                     UNTIL WS-IDY > 10
+001900                 MOVE 'Y' TO WS-ANS
+001910                 MOVE WS-IDX TO WS-IDW
+001920                 MOVE WS-LOOKUP(WS-IDY) TO WS-CUR-LOOK
+001930                 PERFORM VARYING WS-IDZ FROM 1 BY 1
+001940                         UNTIL WS-IDZ > 10
+001950                     IF WS-CUR-LOOK(WS-IDZ:1) = " "
+001960                         MOVE 11 TO WS-IDZ
+001970                     ELSE
+001980                         IF NOT WS-CUR-LOOK(WS-IDZ:1)
+001990                             =
+002000                             WS-Foo-CONTENT(WS-IDW:1)
+002010                             MOVE 'N' TO WS-ANS
+002020                             MOVE 11 TO WS-IDZ
+002030                         END-IF
+002040                         ADD 1 TO WS-IDW
+002050                     END-IF
+002060                 END-PERFORM
+002070
+002080                 IF WS-ANS = 'Y'
+002090                     MOVE WS-IDY(3:1) TO WS-NUM(1:1)
+002100                     SET WS-DIGIT-FOUND TO TRUE
+002110                     MOVE 11 TO WS-IDY
+002120                 END-IF
+002130             END-PERFORM
+002140         END-IF
+002150     END-PERFORM.
+002160
+002170     DISPLAY WS-NUM.
+002180
+002190     IF WS-DIGIT-FOUND
+002200         ADD WS-NUM TO WS-SUM
+002210     ELSE
+002220         PERFORM 2170-WRITE-EXCEPTION THRU 2170-EXIT
+002230     END-IF.
+002240 2100-EXIT.
+002250     EXIT.
+002260
+002270*----------------------------------------------------------------
+002280* 2170-WRITE-EXCEPTION - LOG A ROW-FILE RECORD THAT CONTAINED NO
+002290* DIGIT OR NUMBER WORD SO IT CAN BE INVESTIGATED SEPARATE FROM
+002300* WS-SUM.
+002310*----------------------------------------------------------------
+002320 2170-WRITE-EXCEPTION.
+002330     MOVE SPACES TO EXCP-RECORD.
+002340     MOVE WS-RECNO TO EXCP-RECNO.
+002350     MOVE WS-Foo-CONTENT TO EXCP-CONTENT.
+002360     WRITE EXCP-RECORD.
+002370 2170-EXIT.
+002380     EXIT.
+002390
+002400*----------------------------------------------------------------
+002410* 9000-TERMINATE - REPORT THE FINAL ANSWER.
+002420*----------------------------------------------------------------
+002430 9000-TERMINATE.
+002440     CLOSE EXCP-FILE.
+002450     DISPLAY "FINAL ANSWER".
+002460     DISPLAY WS-SUM.
+002470 9000-EXIT.
+002480     EXIT.
