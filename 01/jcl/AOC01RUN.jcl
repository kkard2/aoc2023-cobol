@@ -0,0 +1,125 @@
+//AOC01RUN JOB (ACCTNO),'AOC01 CALIBRATION',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* AOC01RUN - DAY 1 CALIBRATION BATCH JOB STREAM.
+//*
+//* VALIDATES THAT ROW-FILE IS PRESENT AND NOT EMPTY, RUNS AOC01A
+//* (CHECKPOINTED CALIBRATION EXTRACT/DETAIL/EXCEPTION REPORT) AND
+//* AOC01B (DIGIT-OR-WORD CALIBRATION EXTRACT), EACH STEP GATED ON
+//* THE PRIOR STEP'S CONDITION CODE, AND ARCHIVES THE ROW-FILE THAT
+//* WAS PROCESSED SO A GIVEN RUN'S WS-SUM CAN ALWAYS BE TRACED BACK
+//* TO THE INPUT THAT PRODUCED IT.
+//*
+//* RESTART - IF A STEP ABENDS, RESUBMIT WITH RESTART=stepname
+//* (E.G. RESTART=AOC01A). AOC01A ITSELF PICKS UP FROM ITS LAST
+//* CHECKPOINT IN CHECKPOINT-FILE WHEN RESTARTED - SEE THE
+//* CHECKPOINT/RESTART MODIFICATION HISTORY ENTRY IN AOC01A - SO A
+//* RESTARTED AOC01A STEP DOES NOT REPROCESS RECORDS ALREADY
+//* ACCOUNTED FOR. JCL-LEVEL RESTART ONLY CONTROLS WHICH STEP THE
+//* JOB RE-ENTERS AT; RECORD-LEVEL RESUME WITHIN AOC01A IS THE
+//* PROGRAM'S OWN JOB, NOT THIS JCL'S.
+//*
+//* &RUNDATE IS SET BY THE SCHEDULER (OR AN OPERATOR OVERRIDE ON
+//* THE SET STATEMENT BELOW) TO TODAY'S DATE IN YYMMDD FORM BEFORE
+//* SUBMISSION, AND IS USED TO SUFFIX THE ARCHIVED ROW-FILE COPY AS
+//* WELL AS AOC01A'S DETAIL, EXCEPTION AND STATISTICS DATASETS.
+//* AOC01A ALWAYS REWRITES THESE THREE DATASETS FROM SCRATCH, EVEN ON
+//* A CHECKPOINT-RESTART, SO THE DETAIL/EXCEPTION REPORT NEVER ENDS
+//* UP WITH DUPLICATE ROWS FROM AN INTERRUPTED PRIOR ATTEMPT - SEE THE
+//* CHECKPOINT/RESTART MODIFICATION HISTORY ENTRY IN AOC01A. THE PREP
+//* STEP BELOW DELETES ANY SAME-DAY COPY OF THE THREE LEFT BEHIND BY
+//* AN EARLIER ATTEMPT SO AOC01A'S DDs CAN ALLOCATE THEM DISP=NEW AND
+//* GET A CLEAN REWRITE INSTEAD OF DISP=MOD SILENTLY APPENDING AFTER
+//* THE OLD ATTEMPT'S ROWS.
+//*
+//* 2026-08-09 RH   ORIGINAL VERSION.
+//* 2026-08-09 RH   ADDED THE PREP STEP AND SWITCHED DETAIL-FILE,
+//*                 EXCEPTION-FILE AND STATISTICS-FILE TO DISP=NEW.
+//*                 AOC01A NOW ALWAYS OPENS THESE OUTPUT (NOT EXTEND)
+//*                 AND REPROCESSES EVERY RECORD ON EVERY RUN, SO
+//*                 DISP=MOD WOULD APPEND A SECOND COPY OF EVERY ROW
+//*                 BEHIND A SAME-DAY RESTART'S PRIOR ATTEMPT INSTEAD
+//*                 OF REPLACING IT.
+//*--------------------------------------------------------------
+//         SET RUNDATE=YYMMDD
+//*
+//*--------------------------------------------------------------
+//* VALIDATE - CONFIRM ROW-FILE EXISTS AND CONTAINS AT LEAST ONE
+//* RECORD BEFORE ANY EXTRACT STEP RUNS. DFSORT SETS RC=4 VIA
+//* NULLOFL WHEN SORTIN IS EMPTY; A MISSING ROW-FILE FAILS
+//* ALLOCATION AND THE JOB STOPS HERE WITH A JCL ERROR.
+//*--------------------------------------------------------------
+//VALIDATE EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.AOC01.ROWFILE,DISP=SHR
+//SORTOUT  DD DUMMY
+//SYSIN    DD *
+  OPTION COPY
+  OUTFIL FNAMES=SORTOUT,NULLOFL=RC4
+/*
+//*--------------------------------------------------------------
+//* PREP - DELETE ANY SAME-DAY DETAIL/EXCEPTION/STATISTICS DATASETS
+//* LEFT BEHIND BY AN EARLIER ATTEMPT SO AOC01A'S DDs CAN ALLOCATE
+//* THEM DISP=NEW BELOW. SET MAXCC=0 AFTER EACH DELETE SO A DATASET
+//* NOT FOUND (NOTHING TO CLEAN UP - THE COMMON CASE) DOES NOT FAIL
+//* THE STEP. RUNS ONLY IF VALIDATE FOUND A NON-EMPTY ROW-FILE.
+//*--------------------------------------------------------------
+//PREP     EXEC PGM=IDCAMS,COND=(0,NE,VALIDATE)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.AOC01.DETAIL.D&RUNDATE
+  SET MAXCC = 0
+  DELETE PROD.AOC01.EXCEPT.D&RUNDATE
+  SET MAXCC = 0
+  DELETE PROD.AOC01.STATS.D&RUNDATE
+  SET MAXCC = 0
+/*
+//*--------------------------------------------------------------
+//* AOC01A - DIGIT-ONLY CALIBRATION EXTRACT, DETAIL AND EXCEPTION
+//* REPORTING, CHECKPOINT/RESTART. RUNS ONLY IF VALIDATE FOUND A
+//* NON-EMPTY ROW-FILE.
+//*--------------------------------------------------------------
+//AOC01A   EXEC PGM=AOC01A,COND=(0,NE,VALIDATE)
+//STEPLIB         DD DSN=PROD.AOC01.LOADLIB,DISP=SHR
+//ROW-FILE        DD DSN=PROD.AOC01.ROWFILE,DISP=SHR
+//CHECKPOINT-FILE DD DSN=PROD.AOC01.CKPT,DISP=SHR
+//DETAIL-FILE     DD DSN=PROD.AOC01.DETAIL.D&RUNDATE,
+//                DISP=(NEW,CATLG,DELETE),
+//                SPACE=(CYL,(5,5),RLSE),
+//                DCB=(RECFM=FB,LRECL=273)
+//EXCEPTION-FILE  DD DSN=PROD.AOC01.EXCEPT.D&RUNDATE,
+//                DISP=(NEW,CATLG,DELETE),
+//                SPACE=(CYL,(1,1),RLSE),
+//                DCB=(RECFM=FB,LRECL=270)
+//STATISTICS-FILE DD DSN=PROD.AOC01.STATS.D&RUNDATE,
+//                DISP=(NEW,CATLG,DELETE),
+//                SPACE=(CYL,(1,1),RLSE),
+//                DCB=(RECFM=FB,LRECL=22)
+//SYSOUT          DD SYSOUT=*
+//*--------------------------------------------------------------
+//* AOC01B - DIGIT-OR-SPELLED-WORD CALIBRATION EXTRACT. RUNS ONLY
+//* IF AOC01A COMPLETED CLEAN.
+//*--------------------------------------------------------------
+//AOC01B   EXEC PGM=AOC01B,COND=(0,NE,AOC01A)
+//STEPLIB         DD DSN=PROD.AOC01.LOADLIB,DISP=SHR
+//ROW-FILE        DD DSN=PROD.AOC01.ROWFILE,DISP=SHR
+//NUMWORD-FILE    DD DSN=PROD.AOC01.NUMWORD,DISP=SHR
+//EXCEPTION-FILE  DD DSN=PROD.AOC01.EXCEPTB.D&RUNDATE,
+//                DISP=(MOD,CATLG,DELETE),
+//                SPACE=(CYL,(1,1),RLSE),
+//                DCB=(RECFM=FB,LRECL=266)
+//SYSOUT          DD SYSOUT=*
+//*--------------------------------------------------------------
+//* ARCHIVE - COPY THE ROW-FILE THAT WAS JUST PROCESSED TO A
+//* RUN-DATE-SUFFIXED ARCHIVE DATASET. RUNS ONLY IF AOC01B
+//* COMPLETED CLEAN.
+//*--------------------------------------------------------------
+//ARCHIVE  EXEC PGM=IEBGENER,COND=(0,NE,AOC01B)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.AOC01.ROWFILE,DISP=SHR
+//SYSUT2   DD DSN=PROD.AOC01.ROWFILE.ARCH.D&RUNDATE,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=256)
+//
