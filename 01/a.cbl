@@ -1,58 +1,511 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AOC01A.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT Foo ASSIGN TO "ROW-FILE"
-       ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD Foo.
-       01 Foo-FILE.
-           05 Foo-CONTENT PIC A(256).
-
-       WORKING-STORAGE SECTION.
-       01 WS-Foo.
-           05 WS-Foo-CONTENT PIC A(256).
-       01 WS-EOF PIC A(1).
-       01 WS-SUM PIC 9(30) VALUE 0.
-       01 WS-IDX PIC 9(3) VALUE 0.
-       01 WS-CUR-CHAR PIC A(1).
-       01 WS-NUM PIC 9(2).
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-       OPEN INPUT Foo.
-           PERFORM UNTIL WS-EOF='Y'
-               READ Foo INTO WS-Foo
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       DISPLAY WS-Foo-CONTENT
-
-                       PERFORM VARYING WS-IDX FROM 1 BY 1
-                               UNTIL WS-IDX > 255
-                           MOVE WS-Foo-CONTENT(WS-IDX:1) TO WS-CUR-CHAR
-                           IF WS-CUR-CHAR IS NUMERIC
-                               MOVE WS-CUR-CHAR(1:1) TO WS-NUM(2:1)
-                           END-IF
-                       END-PERFORM
-
-                       PERFORM VARYING WS-IDX FROM 256 BY -1
-                               UNTIL WS-IDX < 1
-                           MOVE WS-Foo-CONTENT(WS-IDX:1) TO WS-CUR-CHAR
-                           IF WS-CUR-CHAR IS NUMERIC
-                               MOVE WS-CUR-CHAR(1:1) TO WS-NUM(1:1)
-                           END-IF
-                       END-PERFORM
-
-                       DISPLAY WS-NUM
-                       ADD WS-NUM TO WS-SUM
-               END-READ
-           END-PERFORM
-       CLOSE Foo.
-
-       DISPLAY "FINAL ANSWER"
-       DISPLAY WS-SUM
-       STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. AOC01A.
+000030 AUTHOR. R HALVERSEN.
+000040 INSTALLATION. AOC BATCH CENTER.
+000050 DATE-WRITTEN. 2023-12-01.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2023-12-01 RH   ORIGINAL VERSION - SUMS TWO-DIGIT CALIBRATION
+000110*                 VALUE (FIRST + LAST DIGIT) FROM ROW-FILE.
+000120* 2026-08-09 RH   ADD CHECKPOINT/RESTART SUPPORT - CHECKPOINT
+000130*                 (LAST RECORD NUMBER + RUNNING WS-SUM) IS
+000140*                 DROPPED EVERY WS-CKPT-INTERVAL RECORDS SO AN
+000150*                 OPERATOR RESTART CAN RESUME MID-FILE INSTEAD
+000160*                 OF REPROCESSING ROW-FILE FROM RECORD ONE.
+000170* 2026-08-09 RH   ADD DETAIL-FILE - ONE ROW PER ROW-FILE RECORD
+000180*                 (RECORD NUMBER, ORIGINAL TEXT, EXTRACTED
+000190*                 WS-NUM) PLUS A CONTROL-TOTAL TRAILER, SO THE
+000200*                 RECONCILIATION TEAM HAS AN AUDITABLE ARTIFACT
+000210*                 INSTEAD OF SCRAPED CONSOLE OUTPUT.
+000220* 2026-08-09 RH   RESET WS-NUM AND TRACK WHETHER A DIGIT WAS
+000230*                 ACTUALLY FOUND FOR EACH RECORD - A RECORD WITH
+000240*                 NO DIGIT AT ALL NO LONGER SILENTLY REUSES THE
+000250*                 PRIOR RECORD'S VALUE, IT IS WRITTEN TO
+000260*                 EXCEPTION-FILE AND LEFT OUT OF WS-SUM.
+000270* 2026-08-09 RH   ADD BATCH DRIVER MODE - WHEN CONTROL-FILE IS
+000280*                 PRESENT IT IS READ FOR A LIST OF ROW-FILE
+000290*                 DATASET NAMES, EACH ONE IS RUN THROUGH THE
+000300*                 EXISTING PROCESSING LOGIC IN TURN, AND A
+000310*                 PER-FILE SUBTOTAL PLUS GRAND TOTAL IS WRITTEN
+000320*                 TO BATCH-SUMMARY-FILE, ALL IN ONE JOB STEP.
+000330* 2026-08-09 RH   MOVED THE ROW-FILE RECORD LAYOUT AND ITS
+000340*                 MATCHING WORKING-STORAGE OUT TO THE SHARED
+000350*                 FOOREC/FOOWS COPYBOOKS SO AOC01A/AOC01B/AOC01C
+000360*                 STOP CARRYING THREE HAND-TYPED COPIES OF IT.
+000370* 2026-08-09 RH   ADD STATISTICS-FILE - RECORD COUNT, MINIMUM AND
+000380*                 MAXIMUM CALIBRATION VALUE, AND THE AVERAGE,
+000390*                 WRITTEN ALONGSIDE THE GRAND TOTAL. ONLY RECORDS
+000400*                 WHERE A DIGIT WAS ACTUALLY FOUND COUNT TOWARD
+000410*                 THESE STATISTICS, THE SAME AS WS-SUM. THE
+000420*                 RUNNING MIN/MAX/COUNT ARE NOW ALSO CARRIED IN
+000430*                 THE CHECKPOINT RECORD SO A RESTARTED RUN DOES
+000440*                 NOT LOSE THEM.
+000450* 2026-08-09 RH   MIN/MAX ON STATISTICS-FILE NO LONGER SHOW A
+000460*                 SENTINEL (99/00) WHEN WS-STAT-COUNT IS ZERO -
+000470*                 THEY ARE ONLY MOVED FROM THE RUNNING WS-MIN-NUM/
+000480*                 WS-MAX-NUM WHEN AT LEAST ONE RECORD CONTRIBUTED,
+000490*                 THE SAME GUARD THE AVERAGE ALREADY HAD.
+000500* 2026-08-09 RH   DETAIL-FILE/EXCEPTION-FILE ARE NOW ALWAYS
+000510*                 REBUILT FROM SCRATCH (OPEN OUTPUT) INSTEAD OF
+000520*                 REOPENED WITH OPEN EXTEND WHEN A CHECKPOINT IS
+000530*                 FOUND. A RESTARTED RUN WAS RE-DRIVING EVERY
+000540*                 RECORD BETWEEN THE LAST CHECKPOINT AND THE
+000550*                 ABEND POINT AND APPENDING THEM A SECOND TIME,
+000560*                 SINCE THOSE ROWS WERE ALREADY ON THE FILE FROM
+000570*                 THE INTERRUPTED RUN. 2000-PROCESS-FILE NOW
+000580*                 RUNS THE FULL EXTRACTION AND DETAIL/EXCEPTION
+000590*                 WRITE FOR EVERY RECORD ON EVERY RUN, WHILE
+000600*                 WS-SUM/THE RUNNING STATISTICS STILL ONLY PICK
+000610*                 UP RECORDS PAST WS-RESTART-RECNO SO A RESTART
+000620*                 DOES NOT DOUBLE-COUNT THE TOTAL.
+000630* 2026-08-09 RH   QUALIFY DTL-RECNO/EXCP-RECNO WITH THE 1-UP
+000640*                 DATASET SEQUENCE NUMBER (WS-DSN-IDX, INCREMENTED
+000650*                 ONCE PER CONTROL-FILE ENTRY) SO A BATCH-DRIVER
+000660*                 RUN OVER SEVERAL DATASETS DOESN'T PRODUCE
+000670*                 COLLIDING RECORD NUMBERS ON DETAIL-FILE/
+000680*                 EXCEPTION-FILE - THE DATASET A GIVEN ROW CAME
+000690*                 FROM CAN BE CROSS-REFERENCED BY POSITION AGAINST
+000700*                 BATCH-SUMMARY-FILE, WHICH LISTS DATASETS IN THE
+000710*                 SAME ORDER THEY ARE READ FROM CONTROL-FILE. IN
+000720*                 SINGLE-FILE MODE THE QUALIFIER IS ALWAYS ZERO.
+000730* 2026-08-09 RH   PADDED DTL-TRAILER-RECORD/BSUM-TRAILER-RECORD
+000740*                 OUT TO THEIR FD'S FULL DETAIL-RECORD LENGTH -
+000750*                 BOTH WERE BEING WRITTEN SEVERAL BYTES SHORTER
+000760*                 THAN EVERY DETAIL ROW AHEAD OF THEM, WHICH A
+000770*                 FIXED-BLOCK READER DOWNSTREAM CANNOT TOLERATE.
+000780* 2026-08-09 RH   RESTRUCTURED 2200-CHECKPOINT'S BATCH-MODE SKIP
+000790*                 AS A STRUCTURED IF INSTEAD OF A GO TO.
+000800*----------------------------------------------------------------
+000810
+000820 ENVIRONMENT DIVISION.
+000830 INPUT-OUTPUT SECTION.
+000840 FILE-CONTROL.
+000850     SELECT Foo ASSIGN TO DYNAMIC WS-ROW-FILE-NAME
+000860     ORGANIZATION IS LINE SEQUENTIAL.
+000870
+000880     SELECT CKPT-FILE ASSIGN TO "CHECKPOINT-FILE"
+000890     ORGANIZATION IS LINE SEQUENTIAL
+000900     FILE STATUS IS WS-CKPT-FS.
+000910
+000920     SELECT DTL-FILE ASSIGN TO "DETAIL-FILE"
+000930     ORGANIZATION IS LINE SEQUENTIAL.
+000940
+000950     SELECT EXCP-FILE ASSIGN TO "EXCEPTION-FILE"
+000960     ORGANIZATION IS LINE SEQUENTIAL.
+000970
+000980     SELECT OPTIONAL CTL-FILE ASSIGN TO "CONTROL-FILE"
+000990     ORGANIZATION IS LINE SEQUENTIAL
+001000     FILE STATUS IS WS-CTL-FS.
+001010
+001020     SELECT BSUM-FILE ASSIGN TO "BATCH-SUMMARY-FILE"
+001030     ORGANIZATION IS LINE SEQUENTIAL.
+001040
+001050     SELECT STAT-FILE ASSIGN TO "STATISTICS-FILE"
+001060     ORGANIZATION IS LINE SEQUENTIAL.
+001070
+001080 DATA DIVISION.
+001090 FILE SECTION.
+001100 FD Foo.
+001110     COPY FOOREC.
+001120
+001130 FD CKPT-FILE.
+001140 01 CKPT-RECORD.
+001150     05 CKPT-RECNO      PIC 9(9).
+001160     05 CKPT-SUM        PIC 9(30).
+001170     05 CKPT-MIN        PIC 9(2).
+001180     05 CKPT-MAX        PIC 9(2).
+001190     05 CKPT-STAT-COUNT PIC 9(9).
+001200
+001210 FD DTL-FILE.
+001220 01 DTL-DETAIL-RECORD.
+001230     05 DTL-DSN-IDX PIC 9(3).
+001240     05 FILLER      PIC X(1).
+001250     05 DTL-RECNO   PIC 9(9).
+001260     05 FILLER      PIC X(1).
+001270     05 DTL-CONTENT PIC X(256).
+001280     05 FILLER      PIC X(1).
+001290     05 DTL-NUM     PIC 9(2).
+001300 01 DTL-TRAILER-RECORD.
+001310     05 DTL-TRLR-TAG    PIC X(10).
+001320     05 DTL-TRLR-COUNT  PIC 9(9).
+001330     05 FILLER          PIC X(1).
+001340     05 DTL-TRLR-TOTAL  PIC 9(30).
+001350     05 FILLER          PIC X(223).
+001360
+001370 FD EXCP-FILE.
+001380 01 EXCP-RECORD.
+001390     05 EXCP-DSN-IDX PIC 9(3).
+001400     05 FILLER       PIC X(1).
+001410     05 EXCP-RECNO   PIC 9(9).
+001420     05 FILLER       PIC X(1).
+001430     05 EXCP-CONTENT PIC X(256).
+001440
+001450 FD CTL-FILE.
+001460 01 CTL-RECORD.
+001470     05 CTL-DSNAME PIC X(256).
+001480
+001490 FD BSUM-FILE.
+001500 01 BSUM-DETAIL-RECORD.
+001510     05 BSUM-DSNAME PIC X(256).
+001520     05 FILLER      PIC X(1).
+001530     05 BSUM-COUNT  PIC 9(9).
+001540     05 FILLER      PIC X(1).
+001550     05 BSUM-TOTAL  PIC 9(30).
+001560 01 BSUM-TRAILER-RECORD.
+001570     05 BSUM-TRLR-TAG    PIC X(12).
+001580     05 BSUM-TRLR-COUNT  PIC 9(9).
+001590     05 FILLER           PIC X(1).
+001600     05 BSUM-TRLR-TOTAL  PIC 9(30).
+001610     05 FILLER           PIC X(245).
+001620
+001630 FD STAT-FILE.
+001640 01 STAT-RECORD.
+001650     05 STAT-COUNT    PIC 9(9).
+001660     05 FILLER        PIC X(1).
+001670     05 STAT-MIN      PIC 9(2).
+001680     05 FILLER        PIC X(1).
+001690     05 STAT-MAX      PIC 9(2).
+001700     05 FILLER        PIC X(1).
+001710     05 STAT-AVERAGE  PIC 9(4)V99.
+001720
+001730 WORKING-STORAGE SECTION.
+001740     COPY FOOWS.
+001750 01 WS-SUM PIC 9(30) VALUE 0.
+001760 01 WS-IDX PIC 9(3) VALUE 0.
+001770 01 WS-CUR-CHAR PIC A(1).
+001780 01 WS-NUM PIC 9(2).
+001790 01 WS-DIGIT-SW PIC A(1) VALUE 'N'.
+001800     88 WS-DIGIT-FOUND VALUE 'Y'.
+001810
+001820*----------------------------------------------------------------
+001830* SUMMARY STATISTICS WORKING-STORAGE
+001840*----------------------------------------------------------------
+001850 77 WS-STAT-COUNT PIC 9(9) VALUE 0.
+001860 01 WS-MIN-NUM PIC 9(2) VALUE 99.
+001870 01 WS-MAX-NUM PIC 9(2) VALUE 0.
+001880 01 WS-AVERAGE PIC 9(4)V99 VALUE 0.
+001890
+001900*----------------------------------------------------------------
+001910* CHECKPOINT/RESTART WORKING-STORAGE
+001920*----------------------------------------------------------------
+001930 77 WS-CKPT-INTERVAL PIC 9(9) VALUE 1000.
+001940 77 WS-CKPT-FS PIC X(2) VALUE SPACES.
+001950 01 WS-RECNO PIC 9(9) VALUE 0.
+001960 01 WS-RESTART-RECNO PIC 9(9) VALUE 0.
+001970 01 WS-CKPT-SW PIC A(1) VALUE 'N'.
+001980     88 WS-CKPT-FOUND VALUE 'Y'.
+001990
+002000*----------------------------------------------------------------
+002010* MULTI-FILE BATCH DRIVER WORKING-STORAGE
+002020*----------------------------------------------------------------
+002030 77 WS-CTL-FS PIC X(2) VALUE SPACES.
+002040 01 WS-ROW-FILE-NAME PIC X(256) VALUE "ROW-FILE".
+002050 01 WS-CTL-EOF PIC A(1) VALUE 'N'.
+002060 01 WS-BATCH-SW PIC A(1) VALUE 'N'.
+002070     88 WS-BATCH-MODE VALUE 'Y'.
+002080 01 WS-GRAND-SUM PIC 9(30) VALUE 0.
+002090 01 WS-GRAND-COUNT PIC 9(9) VALUE 0.
+002100 01 WS-DSN-IDX PIC 9(3) VALUE 0.
+002110
+002120 PROCEDURE DIVISION.
+002130 0000-MAINLINE.
+002140     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002150     IF WS-BATCH-MODE
+002160         PERFORM 1500-BATCH-DRIVER THRU 1500-EXIT
+002170     ELSE
+002180         PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+002190     END-IF.
+002200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002210     STOP RUN.
+002220
+002230*----------------------------------------------------------------
+002240* 1000-INITIALIZE - RECOVER A CHECKPOINT IF ONE EXISTS SO WS-SUM
+002250* AND THE RUNNING STATISTICS RESUME INSTEAD OF STARTING OVER.
+002260* DETAIL-FILE/EXCEPTION-FILE ARE ALWAYS OPENED OUTPUT (NOT
+002270* EXTEND) SINCE 2000-PROCESS-FILE REBUILDS THEM FROM RECORD ONE
+002280* ON EVERY RUN, RESTART OR NOT - SEE THE MODIFICATION HISTORY.
+002290*----------------------------------------------------------------
+002300 1000-INITIALIZE.
+002310     OPEN INPUT CTL-FILE.
+002320     IF WS-CTL-FS = "00"
+002330         SET WS-BATCH-MODE TO TRUE
+002340     END-IF.
+002350     IF NOT WS-BATCH-MODE
+002360         OPEN INPUT CKPT-FILE
+002370         IF WS-CKPT-FS = "00"
+002380             READ CKPT-FILE
+002390                 AT END
+002400                     CONTINUE
+002410                 NOT AT END
+002420                     MOVE CKPT-RECNO TO WS-RESTART-RECNO
+002430                     MOVE CKPT-SUM TO WS-SUM
+002440                     MOVE CKPT-MIN TO WS-MIN-NUM
+002450                     MOVE CKPT-MAX TO WS-MAX-NUM
+002460                     MOVE CKPT-STAT-COUNT TO WS-STAT-COUNT
+002470                     SET WS-CKPT-FOUND TO TRUE
+002480             END-READ
+002490             CLOSE CKPT-FILE
+002500         END-IF
+002510         IF WS-CKPT-FOUND
+002520             DISPLAY "AOC01A RESTARTING AFTER RECORD "
+002530                 WS-RESTART-RECNO
+002540         END-IF
+002550     END-IF.
+002560     OPEN OUTPUT DTL-FILE.
+002570     OPEN OUTPUT EXCP-FILE.
+002580 1000-EXIT.
+002590     EXIT.
+002600
+002610*----------------------------------------------------------------
+002620* 1500-BATCH-DRIVER - READ CTL-FILE FOR THE LIST OF ROW-FILE
+002630* DATASETS TO RUN, DRIVE EACH ONE THROUGH 2000-PROCESS-FILE IN
+002640* TURN, AND WRITE A PER-FILE SUBTOTAL PLUS A GRAND TOTAL TO
+002650* BSUM-FILE. CHECKPOINT/RESTART DOES NOT APPLY IN BATCH MODE -
+002660* A RESTARTED BATCH RUN RE-DRIVES THE FULL CONTROL FILE, WHICH
+002670* IS IDEMPOTENT SINCE EACH LISTED DATASET IS SUMMED FROM SCRATCH.
+002680* WS-DSN-IDX IS BUMPED ONCE PER DATASET SO DETAIL-FILE/
+002690* EXCEPTION-FILE ROWS CAN BE TRACED BACK TO THE DATASET THAT
+002700* PRODUCED THEM.
+002710*----------------------------------------------------------------
+002720 1500-BATCH-DRIVER.
+002730     OPEN OUTPUT BSUM-FILE.
+002740     MOVE 0 TO WS-DSN-IDX.
+002750     PERFORM UNTIL WS-CTL-EOF = 'Y'
+002760         READ CTL-FILE INTO CTL-RECORD
+002770             AT END MOVE 'Y' TO WS-CTL-EOF
+002780             NOT AT END
+002790                 ADD 1 TO WS-DSN-IDX
+002800                 MOVE CTL-DSNAME TO WS-ROW-FILE-NAME
+002810                 MOVE 'N' TO WS-EOF
+002820                 MOVE 0 TO WS-SUM
+002830                 MOVE 0 TO WS-RECNO
+002840                 PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+002850                 ADD WS-SUM TO WS-GRAND-SUM
+002860                 ADD WS-RECNO TO WS-GRAND-COUNT
+002870                 PERFORM 1600-WRITE-BATCH-DETAIL THRU 1600-EXIT
+002880         END-READ
+002890     END-PERFORM.
+002900     CLOSE CTL-FILE.
+002910     PERFORM 1700-WRITE-BATCH-TRAILER THRU 1700-EXIT.
+002920     CLOSE BSUM-FILE.
+002930 1500-EXIT.
+002940     EXIT.
+002950
+002960*----------------------------------------------------------------
+002970* 1600-WRITE-BATCH-DETAIL - ONE SUBTOTAL ROW PER DATASET LISTED
+002980* IN CTL-FILE.
+002990*----------------------------------------------------------------
+003000 1600-WRITE-BATCH-DETAIL.
+003010     MOVE SPACES TO BSUM-DETAIL-RECORD.
+003020     MOVE CTL-DSNAME TO BSUM-DSNAME.
+003030     MOVE WS-RECNO TO BSUM-COUNT.
+003040     MOVE WS-SUM TO BSUM-TOTAL.
+003050     WRITE BSUM-DETAIL-RECORD.
+003060 1600-EXIT.
+003070     EXIT.
+003080
+003090*----------------------------------------------------------------
+003100* 1700-WRITE-BATCH-TRAILER - GRAND TOTAL ACROSS EVERY DATASET
+003110* PROCESSED THIS RUN.
+003120*----------------------------------------------------------------
+003130 1700-WRITE-BATCH-TRAILER.
+003140     MOVE SPACES TO BSUM-TRAILER-RECORD.
+003150     MOVE "GRAND-TOTAL " TO BSUM-TRLR-TAG.
+003160     MOVE WS-GRAND-COUNT TO BSUM-TRLR-COUNT.
+003170     MOVE WS-GRAND-SUM TO BSUM-TRLR-TOTAL.
+003180     WRITE BSUM-TRAILER-RECORD.
+003190 1700-EXIT.
+003200     EXIT.
+003210
+003220*----------------------------------------------------------------
+003230* 2000-PROCESS-FILE - READ ROW-FILE START TO FINISH. EVERY RECORD
+003240* IS RUN THROUGH 2100-PROCESS-RECORD SO DETAIL-FILE/EXCEPTION-FILE
+003250* ARE ALWAYS COMPLETE AND NEVER DUPLICATED ACROSS A RESTART - SEE
+003260* 1000-INITIALIZE. WS-RESTART-RECNO ONLY GATES WS-SUM/THE RUNNING
+003270* STATISTICS (INSIDE 2100-PROCESS-RECORD) SO A RECOVERED
+003280* CHECKPOINT DOESN'T GET COUNTED TWICE. DROP A FRESH CHECKPOINT
+003290* EVERY WS-CKPT-INTERVAL RECORDS.
+003300*----------------------------------------------------------------
+003310 2000-PROCESS-FILE.
+003320     OPEN INPUT Foo.
+003330     PERFORM UNTIL WS-EOF = 'Y'
+003340         READ Foo INTO WS-Foo
+003350             AT END MOVE 'Y' TO WS-EOF
+003360             NOT AT END
+003370                 ADD 1 TO WS-RECNO
+003380                 PERFORM 2100-PROCESS-RECORD THRU 2100-EXIT
+003390                 PERFORM 2200-CHECKPOINT THRU 2200-EXIT
+003400         END-READ
+003410     END-PERFORM.
+003420     CLOSE Foo.
+003430 2000-EXIT.
+003440     EXIT.
+003450
+003460*----------------------------------------------------------------
+003470* 2100-PROCESS-RECORD - SCAN FOR THE FIRST AND LAST DIGIT AND
+003480* ADD THE RESULTING TWO-DIGIT CALIBRATION VALUE TO WS-SUM. A
+003490* RECORD WHERE NEITHER SCAN FINDS A DIGIT IS WRITTEN TO
+003500* EXCP-FILE AND LEFT OUT OF WS-SUM RATHER THAN LETTING WS-NUM
+003510* CARRY OVER THE PRIOR RECORD'S VALUE. WS-SUM/THE RUNNING
+003520* STATISTICS ARE ONLY UPDATED FOR RECORDS PAST WS-RESTART-RECNO
+003530* SO A RESTARTED RUN DOES NOT DOUBLE-COUNT WHAT THE RECOVERED
+003540* CHECKPOINT ALREADY REFLECTS - THE DETAIL/EXCEPTION ROW BELOW IS
+003550* STILL WRITTEN FOR EVERY RECORD REGARDLESS.
+003560*----------------------------------------------------------------
+003570 2100-PROCESS-RECORD.
+003580     DISPLAY WS-Foo-CONTENT.
+003590     MOVE 'N' TO WS-DIGIT-SW.
+003600     MOVE 0 TO WS-NUM.
+003610
+003620     PERFORM VARYING WS-IDX FROM 1 BY 1
+003630             UNTIL WS-IDX > 255
+003640         MOVE WS-Foo-CONTENT(WS-IDX:1) TO WS-CUR-CHAR
+003650         IF WS-CUR-CHAR IS NUMERIC
+003660             MOVE WS-CUR-CHAR(1:1) TO WS-NUM(2:1)
+003670             SET WS-DIGIT-FOUND TO TRUE
+003680         END-IF
+003690     END-PERFORM.
+003700
+003710     PERFORM VARYING WS-IDX FROM 256 BY -1
+003720             UNTIL WS-IDX < 1
+003730         MOVE WS-Foo-CONTENT(WS-IDX:1) TO WS-CUR-CHAR
+003740         IF WS-CUR-CHAR IS NUMERIC
+003750             MOVE WS-CUR-CHAR(1:1) TO WS-NUM(1:1)
+003760             SET WS-DIGIT-FOUND TO TRUE
+003770         END-IF
+003780     END-PERFORM.
+003790
+003800     DISPLAY WS-NUM.
+003810
+003820     IF WS-DIGIT-FOUND
+003830         IF WS-RECNO > WS-RESTART-RECNO
+003840             ADD WS-NUM TO WS-SUM
+003850             ADD 1 TO WS-STAT-COUNT
+003860             IF WS-NUM < WS-MIN-NUM
+003870                 MOVE WS-NUM TO WS-MIN-NUM
+003880             END-IF
+003890             IF WS-NUM > WS-MAX-NUM
+003900                 MOVE WS-NUM TO WS-MAX-NUM
+003910             END-IF
+003920         END-IF
+003930     ELSE
+003940         PERFORM 2170-WRITE-EXCEPTION THRU 2170-EXIT
+003950     END-IF.
+003960
+003970     MOVE SPACES TO DTL-DETAIL-RECORD.
+003980     MOVE WS-DSN-IDX TO DTL-DSN-IDX.
+003990     MOVE WS-RECNO TO DTL-RECNO.
+004000     MOVE WS-Foo-CONTENT TO DTL-CONTENT.
+004010     MOVE WS-NUM TO DTL-NUM.
+004020     WRITE DTL-DETAIL-RECORD.
+004030 2100-EXIT.
+004040     EXIT.
+004050
+004060*----------------------------------------------------------------
+004070* 2170-WRITE-EXCEPTION - LOG A ROW-FILE RECORD THAT CONTAINED NO
+004080* DIGIT AT ALL SO IT CAN BE INVESTIGATED SEPARATE FROM WS-SUM.
+004090*----------------------------------------------------------------
+004100 2170-WRITE-EXCEPTION.
+004110     MOVE SPACES TO EXCP-RECORD.
+004120     MOVE WS-DSN-IDX TO EXCP-DSN-IDX.
+004130     MOVE WS-RECNO TO EXCP-RECNO.
+004140     MOVE WS-Foo-CONTENT TO EXCP-CONTENT.
+004150     WRITE EXCP-RECORD.
+004160 2170-EXIT.
+004170     EXIT.
+004180
+004190*----------------------------------------------------------------
+004200* 2200-CHECKPOINT - EVERY WS-CKPT-INTERVAL RECORDS, REWRITE THE
+004210* CHECKPOINT FILE WITH THE CURRENT RECORD NUMBER AND WS-SUM.
+004220* NOT USED IN BATCH MODE - SEE 1500-BATCH-DRIVER.
+004230*----------------------------------------------------------------
+004240 2200-CHECKPOINT.
+004250     IF NOT WS-BATCH-MODE
+004260         DIVIDE WS-RECNO BY WS-CKPT-INTERVAL GIVING WS-IDX
+004270             REMAINDER WS-IDX
+004280         IF WS-IDX = 0
+004290             OPEN OUTPUT CKPT-FILE
+004300             MOVE WS-RECNO TO CKPT-RECNO
+004310             MOVE WS-SUM TO CKPT-SUM
+004320             MOVE WS-MIN-NUM TO CKPT-MIN
+004330             MOVE WS-MAX-NUM TO CKPT-MAX
+004340             MOVE WS-STAT-COUNT TO CKPT-STAT-COUNT
+004350             WRITE CKPT-RECORD
+004360             CLOSE CKPT-FILE
+004370         END-IF
+004380     END-IF.
+004390 2200-EXIT.
+004400     EXIT.
+004410
+004420*----------------------------------------------------------------
+004430* 9000-TERMINATE - REPORT THE FINAL ANSWER, CLOSE THE DETAIL AND
+004440* EXCEPTION FILES, AND (SINGLE-FILE MODE ONLY) CLEAR THE
+004450* CHECKPOINT FILE SINCE THE RUN COMPLETED SUCCESSFULLY.
+004460*----------------------------------------------------------------
+004470 9000-TERMINATE.
+004480     IF NOT WS-BATCH-MODE
+004490         OPEN OUTPUT CKPT-FILE
+004500         CLOSE CKPT-FILE
+004510     END-IF.
+004520
+004530     MOVE SPACES TO DTL-TRAILER-RECORD.
+004540     MOVE "TRAILER   " TO DTL-TRLR-TAG.
+004550     IF WS-BATCH-MODE
+004560         MOVE WS-GRAND-COUNT TO DTL-TRLR-COUNT
+004570         MOVE WS-GRAND-SUM TO DTL-TRLR-TOTAL
+004580     ELSE
+004590         MOVE WS-RECNO TO DTL-TRLR-COUNT
+004600         MOVE WS-SUM TO DTL-TRLR-TOTAL
+004610     END-IF.
+004620     WRITE DTL-TRAILER-RECORD.
+004630     CLOSE DTL-FILE.
+004640     CLOSE EXCP-FILE.
+004650     PERFORM 9500-WRITE-STATISTICS THRU 9500-EXIT.
+004660     IF WS-BATCH-MODE
+004670         DISPLAY "BATCH RUN COMPLETE - GRAND TOTAL"
+004680         DISPLAY WS-GRAND-SUM
+004690     ELSE
+004700         DISPLAY "FINAL ANSWER"
+004710         DISPLAY WS-SUM
+004720     END-IF.
+004730     DISPLAY "RECORD COUNT / MIN / MAX / AVERAGE".
+004740     DISPLAY STAT-COUNT SPACE STAT-MIN SPACE STAT-MAX
+004750         SPACE STAT-AVERAGE.
+004760 9000-EXIT.
+004770     EXIT.
+004780
+004790*----------------------------------------------------------------
+004800* 9500-WRITE-STATISTICS - RECORD COUNT, MINIMUM, MAXIMUM AND
+004810* AVERAGE CALIBRATION VALUE ACROSS EVERY RECORD THAT ACTUALLY
+004820* CONTRIBUTED TO WS-SUM (EXCEPTION RECORDS ARE EXCLUDED, THE SAME
+004830* AS THEY ARE FROM WS-SUM ITSELF), WRITTEN TO STATISTICS-FILE
+004840* ALONGSIDE THE GRAND TOTAL. WHEN NO RECORD CONTRIBUTED (COUNT IS
+004850* ZERO) MIN/MAX/AVERAGE ARE ALL REPORTED AS ZERO RATHER THAN THE
+004860* RUNNING SEARCH SENTINELS.
+004870*----------------------------------------------------------------
+004880 9500-WRITE-STATISTICS.
+004890     MOVE SPACES TO STAT-RECORD.
+004900     MOVE WS-STAT-COUNT TO STAT-COUNT.
+004910     MOVE 0 TO WS-AVERAGE.
+004920     IF WS-STAT-COUNT > 0
+004930         MOVE WS-MIN-NUM TO STAT-MIN
+004940         MOVE WS-MAX-NUM TO STAT-MAX
+004950         IF WS-BATCH-MODE
+004960             DIVIDE WS-GRAND-SUM BY WS-STAT-COUNT
+004970                 GIVING WS-AVERAGE ROUNDED
+004980         ELSE
+004990             DIVIDE WS-SUM BY WS-STAT-COUNT
+005000                 GIVING WS-AVERAGE ROUNDED
+005010         END-IF
+005020     ELSE
+005030         MOVE 0 TO STAT-MIN
+005040         MOVE 0 TO STAT-MAX
+005050     END-IF.
+005060     MOVE WS-AVERAGE TO STAT-AVERAGE.
+005070     OPEN OUTPUT STAT-FILE.
+005080     WRITE STAT-RECORD.
+005090     CLOSE STAT-FILE.
+005100 9500-EXIT.
+005110     EXIT.
