@@ -0,0 +1,337 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. AOC01D.
+000030 AUTHOR. R HALVERSEN.
+000040 INSTALLATION. AOC BATCH CENTER.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09 RH   ORIGINAL VERSION - CICS PSEUDO-CONVERSATIONAL
+000110*                 INQUIRY TRANSACTION (TRANSID AOCI). FIRST TRIP
+000120*                 PROMPTS THE OPERATOR FOR A ROW-FILE RECORD
+000130*                 NUMBER; SECOND TRIP READS THAT RECORD FROM THE
+000140*                 ONLINE COPY OF ROW-FILE (CATALOGED AS A VSAM
+000150*                 RRDS SO IT CAN BE READ DIRECTLY BY RELATIVE
+000160*                 RECORD NUMBER INSTEAD OF A FRONT-TO-BACK SCAN)
+000170*                 AND DISPLAYS ITS CALIBRATION VALUE, USING THE
+000180*                 SAME DIGIT-OR-SPELLED-WORD EXTRACTION AS
+000190*                 AOC01B, LOADING THE SAME NUMWORD-FILE VOCABULARY
+000200*                 (CATALOGED ONLINE AS A VSAM ESDS FOR SEQUENTIAL
+000210*                 BROWSE).
+000220*
+000230* NOTE - THIS PROGRAM IS TRANSLATED WITH THE CICS COMMAND
+000240*                 TRANSLATOR BEFORE COMPILATION, LIKE ANY OTHER
+000250*                 CICS PROGRAM IN THIS SHOP; IT IS NOT INVOKED
+000260*                 BATCH AND DOES NOT OPEN ANY OF ITS FILES WITH
+000270*                 OPEN/READ/CLOSE - ALL I/O GOES THROUGH EXEC
+000280*                 CICS FILE CONTROL AGAINST THE CICS FCT ENTRIES
+000290*                 ROWFILE AND NUMWORDF.
+000300* 2026-08-09 RH   ADDED THE MISSING USING DFHCOMMAREA ON THE
+000310*                 PROCEDURE DIVISION HEADER SO DFHCOMMAREA IS
+000320*                 ACTUALLY ADDRESSED AGAINST THE COMMAREA CICS
+000330*                 PASSES ON EACH TRIP, INSTEAD OF BEING LEFT
+000340*                 UNMAPPED. CORRECTED 3000-READ-RECORD'S READ TO
+000350*                 PASS THE RECORD NUMBER ON THE REQUIRED RIDFLD
+000360*                 OPTION (WITH RRN AS THE FLAG THAT SAYS RIDFLD
+000370*                 IS A RELATIVE RECORD NUMBER) INSTEAD OF THE
+000380*                 NONEXISTENT RRN(WS-RECNO) FORM, AND CHANGED
+000390*                 WS-RECNO TO A BINARY PIC TO MATCH - THE SAME
+000400*                 WAY WS-RESP/WS-RECEIVE-LEN/WS-LKUP-LEN ARE
+000410*                 ALREADY DECLARED - SINCE CICS REQUIRES A
+000420*                 FULLWORD BINARY VALUE FOR AN RRN. ADDED THE
+000430*                 REQUIRED RIDFLD TO 1050-LOAD-LOOKUP-TABLE'S
+000440*                 STARTBR/READNEXT AGAINST THE NUMWORDF ESDS,
+000450*                 USING A NEW WS-BROWSE-RBA WORK FIELD AND GTEQ
+000460*                 ON STARTBR TO START THE BROWSE AT THE FRONT OF
+000470*                 THE FILE.
+000480*----------------------------------------------------------------
+000490
+000500 ENVIRONMENT DIVISION.
+000510
+000520 DATA DIVISION.
+000530 WORKING-STORAGE SECTION.
+000540*----------------------------------------------------------------
+000550* TERMINAL I/O AND RESPONSE-HANDLING WORKING-STORAGE
+000560*----------------------------------------------------------------
+000570 01 WS-COMMAREA.
+000580     05 CA-STATE PIC X(1).
+000590         88 CA-AWAITING-RECNO VALUE 'R'.
+000600 01 WS-RECEIVE-AREA PIC X(9) VALUE SPACES.
+000610 01 WS-RECEIVE-EDIT PIC X(9) VALUE SPACES.
+000620 01 WS-RECEIVE-NUM PIC 9(9) VALUE 0.
+000630 01 WS-RECEIVE-LEN PIC S9(4) COMP VALUE 9.
+000640 01 WS-LKUP-LEN PIC S9(4) COMP VALUE 10.
+000650 01 WS-RESP PIC S9(8) COMP VALUE 0.
+000660 01 WS-BROWSE-RBA PIC S9(8) COMP VALUE 0.
+000670 01 WS-SEND-PROMPT PIC X(40) VALUE
+000680     "ENTER ROW-FILE RECORD NUMBER:".
+000690 01 WS-SEND-LINE.
+000700     05 FILLER          PIC X(11) VALUE "RECORD NO: ".
+000710     05 WS-SEND-RECNO   PIC 9(9).
+000720     05 FILLER          PIC X(2)  VALUE SPACES.
+000730     05 FILLER          PIC X(9)  VALUE "CAL VAL: ".
+000740     05 WS-SEND-NUM     PIC 9(2).
+000750     05 FILLER          PIC X(1)  VALUE SPACE.
+000760     05 WS-SEND-MSG     PIC X(24) VALUE SPACES.
+000770
+000780*----------------------------------------------------------------
+000790* ROW-FILE RECORD AND CALIBRATION-VALUE EXTRACTION WORKING-
+000800* STORAGE - SAME LAYOUT AND ALGORITHM AS AOC01B's 2100-PROCESS-
+000810* RECORD.
+000820*----------------------------------------------------------------
+000830 01 WS-RECNO PIC S9(8) COMP VALUE 0.
+000840     COPY FOOWS.
+000850 01 WS-NUM PIC 9(2) VALUE 0.
+000860 01 WS-DIGIT-SW PIC A(1) VALUE 'N'.
+000870     88 WS-DIGIT-FOUND VALUE 'Y'.
+000880 01 WS-IDX PIC 9(3) VALUE 0.
+000890 01 WS-IDY PIC 9(3) VALUE 0.
+000900 01 WS-IDZ PIC 9(3) VALUE 0.
+000910 01 WS-IDW PIC 9(3) VALUE 0.
+000920 01 WS-ANS PIC A(1).
+000930 01 WS-CUR-CHAR PIC A(1).
+000940 01 WS-LOOKUP PIC X(10) OCCURS 10 TIMES.
+000950 01 WS-CUR-LOOK PIC X(10).
+000960 01 WS-LKUP-IDX PIC 9(3) VALUE 0.
+000970
+000980 LINKAGE SECTION.
+000990 01 DFHCOMMAREA PIC X(1).
+001000
+001010 PROCEDURE DIVISION USING DFHCOMMAREA.
+001020 0000-MAINLINE.
+001030     IF EIBCALEN = 0
+001040         PERFORM 1000-INITIAL-PROMPT THRU 1000-EXIT
+001050         EXEC CICS RETURN
+001060             TRANSID('AOCI')
+001070             COMMAREA(WS-COMMAREA)
+001080             LENGTH(1)
+001090         END-EXEC
+001100     ELSE
+001110         MOVE DFHCOMMAREA TO WS-COMMAREA
+001120         PERFORM 2000-PROCESS-INPUT THRU 2000-EXIT
+001130         EXEC CICS RETURN
+001140         END-EXEC
+001150     END-IF.
+001160
+001170*----------------------------------------------------------------
+001180* 1000-INITIAL-PROMPT - FIRST TRIP THROUGH THE TRANSACTION. CLEAR
+001190* THE SCREEN AND ASK THE OPERATOR FOR A ROW-FILE RECORD NUMBER.
+001200*----------------------------------------------------------------
+001210 1000-INITIAL-PROMPT.
+001220     EXEC CICS SEND TEXT
+001230         FROM(WS-SEND-PROMPT)
+001240         LENGTH(40)
+001250         ERASE
+001260     END-EXEC.
+001270     MOVE 'R' TO CA-STATE.
+001280 1000-EXIT.
+001290     EXIT.
+001300
+001310*----------------------------------------------------------------
+001320* 2000-PROCESS-INPUT - SECOND TRIP. RECEIVE THE RECORD NUMBER THE
+001330* OPERATOR KEYED, LOOK UP THAT ROW-FILE RECORD, RUN IT THROUGH
+001340* THE SAME EXTRACTION AOC01B USES, AND SEND BACK THE RESULT.
+001350*----------------------------------------------------------------
+001360 2000-PROCESS-INPUT.
+001370     PERFORM 2010-RECEIVE-RECNO THRU 2010-EXIT.
+001380     PERFORM 3000-READ-RECORD THRU 3000-EXIT.
+001390     IF WS-RESP = DFHRESP(NORMAL)
+001400         PERFORM 1050-LOAD-LOOKUP-TABLE THRU 1050-EXIT
+001410         PERFORM 4000-CALCULATE THRU 4000-EXIT
+001420     END-IF.
+001430     PERFORM 5000-SEND-RESPONSE THRU 5000-EXIT.
+001440 2000-EXIT.
+001450     EXIT.
+001460
+001470*----------------------------------------------------------------
+001480* 2010-RECEIVE-RECNO - READ THE RECORD NUMBER TYPED ON THE
+001490* TERMINAL. AN UNREADABLE OR NON-NUMERIC ENTRY IS TREATED AS
+001500* RECORD ZERO, WHICH 3000-READ-RECORD WILL FAIL TO FIND. THE
+001510* TERMINAL INPUT IS EDITED THROUGH TWO DISPLAY-USAGE WORK FIELDS
+001520* (WS-RECEIVE-EDIT, THEN WS-RECEIVE-NUM) BEFORE BEING MOVED INTO
+001530* WS-RECNO SO THE FINAL MOVE IS AN ORDINARY NUMERIC-TO-NUMERIC
+001540* MOVE, WHICH THE COMPILER CONVERTS CORRECTLY TO WS-RECNO'S
+001550* BINARY REPRESENTATION.
+001560*----------------------------------------------------------------
+001570 2010-RECEIVE-RECNO.
+001580     MOVE 0 TO WS-RECNO.
+001590     MOVE SPACES TO WS-RECEIVE-AREA.
+001600     MOVE 9 TO WS-RECEIVE-LEN.
+001610     EXEC CICS RECEIVE
+001620         INTO(WS-RECEIVE-AREA)
+001630         LENGTH(WS-RECEIVE-LEN)
+001640         RESP(WS-RESP)
+001650     END-EXEC.
+001660     IF WS-RESP = DFHRESP(NORMAL)
+001670             AND WS-RECEIVE-LEN > 0 AND WS-RECEIVE-LEN <= 9
+001680         MOVE "000000000" TO WS-RECEIVE-EDIT
+001690         MOVE WS-RECEIVE-AREA(1:WS-RECEIVE-LEN)
+001700             TO WS-RECEIVE-EDIT(10 - WS-RECEIVE-LEN : WS-RECEIVE-LEN)
+001710         IF WS-RECEIVE-EDIT IS NUMERIC
+001720             MOVE WS-RECEIVE-EDIT TO WS-RECEIVE-NUM
+001730             MOVE WS-RECEIVE-NUM TO WS-RECNO
+001740         END-IF
+001750     END-IF.
+001760 2010-EXIT.
+001770     EXIT.
+001780
+001790*----------------------------------------------------------------
+001800* 3000-READ-RECORD - READ ROW-FILE (CATALOGED ONLINE AS A VSAM
+001810* RRDS) DIRECTLY BY RELATIVE RECORD NUMBER.
+001820*----------------------------------------------------------------
+001830 3000-READ-RECORD.
+001840     MOVE SPACES TO WS-Foo-CONTENT.
+001850     EXEC CICS READ FILE('ROWFILE')
+001860         INTO(WS-Foo-CONTENT)
+001870         RIDFLD(WS-RECNO)
+001880         RRN
+001890         RESP(WS-RESP)
+001900     END-EXEC.
+001910 3000-EXIT.
+001920     EXIT.
+001930
+001940*----------------------------------------------------------------
+001950* 1050-LOAD-LOOKUP-TABLE - BROWSE NUMWORDF (CATALOGED ONLINE AS A
+001960* VSAM ESDS) FOR THE SAME SPELLED-OUT NUMBER VOCABULARY AOC01B
+001970* LOADS FROM NUMWORD-FILE IN BATCH, SO THE TWO NEVER DISAGREE.
+001980* WS-BROWSE-RBA IS THE RIDFLD STARTBR/READNEXT REQUIRE - GTEQ ON
+001990* STARTBR WITH THE RBA AT ZERO STARTS THE BROWSE AT THE FRONT OF
+002000* THE ESDS, AND READNEXT RETURNS EACH RECORD'S RBA INTO IT IN
+002010* TURN.
+002020*----------------------------------------------------------------
+002030 1050-LOAD-LOOKUP-TABLE.
+002040     MOVE 1 TO WS-LKUP-IDX.
+002050     MOVE 0 TO WS-BROWSE-RBA.
+002060     EXEC CICS STARTBR FILE('NUMWORDF')
+002070         RIDFLD(WS-BROWSE-RBA)
+002080         GTEQ
+002090         RESP(WS-RESP)
+002100     END-EXEC.
+002110     PERFORM UNTIL WS-RESP NOT = DFHRESP(NORMAL) OR WS-LKUP-IDX > 10
+002120         MOVE 10 TO WS-LKUP-LEN
+002130         EXEC CICS READNEXT FILE('NUMWORDF')
+002140             INTO(WS-LOOKUP(WS-LKUP-IDX))
+002150             LENGTH(WS-LKUP-LEN)
+002160             RIDFLD(WS-BROWSE-RBA)
+002170             RESP(WS-RESP)
+002180         END-EXEC
+002190         IF WS-RESP = DFHRESP(NORMAL)
+002200             ADD 1 TO WS-LKUP-IDX
+002210         END-IF
+002220     END-PERFORM.
+002230     EXEC CICS ENDBR FILE('NUMWORDF')
+002240     END-EXEC.
+002250 1050-EXIT.
+002260     EXIT.
+002270
+002280*----------------------------------------------------------------
+002290* 4000-CALCULATE - SCAN FORWARD AND BACKWARD FOR THE FIRST AND
+002300* LAST DIGIT OR SPELLED-OUT NUMBER WORD, IDENTICAL TO AOC01B's
+002310* 2100-PROCESS-RECORD.
+002320*----------------------------------------------------------------
+002330 4000-CALCULATE.
+002340     MOVE 'N' TO WS-DIGIT-SW.
+002350     MOVE 0 TO WS-NUM.
+002360
+002370     PERFORM VARYING WS-IDX FROM 1 BY 1
+002380             UNTIL WS-IDX > 255
+002390         MOVE WS-Foo-CONTENT(WS-IDX:1) TO WS-CUR-CHAR
+002400         IF WS-CUR-CHAR IS NUMERIC
+002410             MOVE WS-CUR-CHAR(1:1) TO WS-NUM(2:1)
+002420             SET WS-DIGIT-FOUND TO TRUE
+002430         ELSE
+002440             PERFORM VARYING WS-IDY FROM 1 BY 1
+002450                     UNTIL WS-IDY > 10
+002460                 MOVE 'Y' TO WS-ANS
+002470                 MOVE WS-IDX TO WS-IDW
+002480                 MOVE WS-LOOKUP(WS-IDY) TO WS-CUR-LOOK
+002490                 PERFORM VARYING WS-IDZ FROM 1 BY 1
+002500                         UNTIL WS-IDZ > 10
+002510                     IF WS-CUR-LOOK(WS-IDZ:1) = " "
+002520                         MOVE 11 TO WS-IDZ
+002530                     ELSE
+002540                         IF NOT WS-CUR-LOOK(WS-IDZ:1)
+002550                             =
+002560                             WS-Foo-CONTENT(WS-IDW:1)
+002570                             MOVE 'N' TO WS-ANS
+002580                             MOVE 11 TO WS-IDZ
+002590                         END-IF
+002600                         ADD 1 TO WS-IDW
+002610                     END-IF
+002620                 END-PERFORM
+002630
+002640                 IF WS-ANS = 'Y'
+002650                     MOVE WS-IDY(3:1) TO WS-NUM(2:1)
+002660                     SET WS-DIGIT-FOUND TO TRUE
+002670                     MOVE 11 TO WS-IDY
+002680                 END-IF
+002690             END-PERFORM
+002700         END-IF
+002710     END-PERFORM.
+002720
+002730     PERFORM VARYING WS-IDX FROM 256 BY -1
+002740             UNTIL WS-IDX < 1
+002750         MOVE WS-Foo-CONTENT(WS-IDX:1) TO WS-CUR-CHAR
+002760         IF WS-CUR-CHAR IS NUMERIC
+002770             MOVE WS-CUR-CHAR(1:1) TO WS-NUM(1:1)
+002780             SET WS-DIGIT-FOUND TO TRUE
+002790         ELSE
+002800             PERFORM VARYING WS-IDY FROM 1 BY 1
+002810                     UNTIL WS-IDY > 10
+002820                 MOVE 'Y' TO WS-ANS
+002830                 MOVE WS-IDX TO WS-IDW
+002840                 MOVE WS-LOOKUP(WS-IDY) TO WS-CUR-LOOK
+002850                 PERFORM VARYING WS-IDZ FROM 1 BY 1
+002860                         UNTIL WS-IDZ > 10
+002870                     IF WS-CUR-LOOK(WS-IDZ:1) = " "
+002880                         MOVE 11 TO WS-IDZ
+002890                     ELSE
+002900                         IF NOT WS-CUR-LOOK(WS-IDZ:1)
+002910                             =
+002920                             WS-Foo-CONTENT(WS-IDW:1)
+002930                             MOVE 'N' TO WS-ANS
+002940                             MOVE 11 TO WS-IDZ
+002950                         END-IF
+002960                         ADD 1 TO WS-IDW
+002970                     END-IF
+002980                 END-PERFORM
+002990
+003000                 IF WS-ANS = 'Y'
+003010                     MOVE WS-IDY(3:1) TO WS-NUM(1:1)
+003020                     SET WS-DIGIT-FOUND TO TRUE
+003030                     MOVE 11 TO WS-IDY
+003040                 END-IF
+003050             END-PERFORM
+003060         END-IF
+003070     END-PERFORM.
+003080 4000-EXIT.
+003090     EXIT.
+003100
+003110*----------------------------------------------------------------
+003120* 5000-SEND-RESPONSE - DISPLAY THE RECORD NUMBER AND ITS
+003130* CALIBRATION VALUE, OR AN EXPLANATORY MESSAGE IF THE RECORD
+003140* COULD NOT BE READ OR CONTAINED NO DIGIT OR NUMBER WORD.
+003150*----------------------------------------------------------------
+003160 5000-SEND-RESPONSE.
+003170     MOVE SPACES TO WS-SEND-LINE.
+003180     MOVE WS-RECNO TO WS-SEND-RECNO.
+003190     IF WS-RESP NOT = DFHRESP(NORMAL)
+003200         MOVE 0 TO WS-SEND-NUM
+003210         MOVE "RECORD NOT FOUND" TO WS-SEND-MSG
+003220     ELSE
+003230         IF WS-DIGIT-FOUND
+003240             MOVE WS-NUM TO WS-SEND-NUM
+003250             MOVE SPACES TO WS-SEND-MSG
+003260         ELSE
+003270             MOVE 0 TO WS-SEND-NUM
+003280             MOVE "NO CALIBRATION VALUE" TO WS-SEND-MSG
+003290         END-IF
+003300     END-IF.
+003310     EXEC CICS SEND TEXT
+003320         FROM(WS-SEND-LINE)
+003330         LENGTH(58)
+003340         ERASE
+003350     END-EXEC.
+003360 5000-EXIT.
+003370     EXIT.
