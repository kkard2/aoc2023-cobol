@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * FOOWS - SHARED ROW-FILE WORKING-STORAGE.
+      *
+      * COMPANION TO FOOREC - THE RECORD AREA A ROW-FILE RECORD IS
+      * READ INTO, AND THE END-OF-FILE SWITCH THE READ LOOP SETS.
+      *
+      * 2026-08-09 RH   PULLED OUT OF AOC01A/AOC01B/AOC01C ALONGSIDE
+      *                 FOOREC.
+      *----------------------------------------------------------------
+       01 WS-Foo.
+           05 WS-Foo-CONTENT PIC A(256).
+       01 WS-EOF PIC A(1) VALUE 'N'.
