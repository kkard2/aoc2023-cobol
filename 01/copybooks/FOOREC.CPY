@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      * FOOREC - SHARED ROW-FILE RECORD LAYOUT.
+      *
+      * COPY THIS INTO THE FD FOR "Foo" IN ANY PROGRAM THAT READS THE
+      * CALIBRATION DOCUMENT EXTRACT SO EVERY DAY'S PROGRAMS AGREE ON
+      * THE RECORD LAYOUT INSTEAD OF EACH HAND-RETYPING IT.
+      *
+      * 2026-08-09 RH   PULLED OUT OF AOC01A/AOC01B/AOC01C, WHICH HAD
+      *                 BEEN CARRYING THREE INDEPENDENT COPIES OF THE
+      *                 SAME 05 Foo-CONTENT PIC A(256) LAYOUT.
+      *----------------------------------------------------------------
+       01 Foo-FILE.
+           05 Foo-CONTENT PIC A(256).
