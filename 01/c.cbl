@@ -0,0 +1,304 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. AOC01C.
+000030 AUTHOR. R HALVERSEN.
+000040 INSTALLATION. AOC BATCH CENTER.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09 RH   ORIGINAL VERSION - RUNS AOC01A'S DIGIT-ONLY
+000110*                 EXTRACTION AND AOC01B'S DIGIT-OR-SPELLED-WORD
+000120*                 EXTRACTION AGAINST THE SAME ROW-FILE RECORD,
+000130*                 REPORTS BOTH WS-NUM VALUES PER RECORD, AND
+000140*                 FLAGS EVERY RECORD WHERE THEY DISAGREE - THOSE
+000150*                 ARE THE RECORDS THAT RELY ON A SPELLED-OUT
+000160*                 NUMBER WORD, USEFUL FOR SPOT-CHECKING AOC01B'S
+000170*                 LOOKUP LOGIC.
+000180* 2026-08-09 RH   MOVED THE ROW-FILE RECORD LAYOUT AND ITS
+000190*                 MATCHING WORKING-STORAGE OUT TO THE SHARED
+000200*                 FOOREC/FOOWS COPYBOOKS SO AOC01A/AOC01B/AOC01C
+000210*                 STOP CARRYING THREE HAND-TYPED COPIES OF IT.
+000220* 2026-08-09 RH   LOAD WS-LOOKUP FROM NUMWORD-FILE, THE SAME
+000230*                 EXTERNALIZED REFERENCE FILE AOC01B NOW USES,
+000240*                 INSTEAD OF ITS OWN HARD-CODED COPY OF THE
+000250*                 VOCABULARY - THE TWO WOULD OTHERWISE BE ABLE TO
+000260*                 DRIFT APART, WHICH DEFEATS THE POINT OF A
+000270*                 RECONCILIATION REPORT BETWEEN AOC01A AND AOC01B.
+000280* 2026-08-09 RH   TRACK WHETHER EACH METHOD ACTUALLY FOUND A
+000290*                 DIGIT OR NUMBER WORD (THE SAME WS-DIGIT-SW/88
+000300*                 TRACKING AOC01A/AOC01B USE) INSTEAD OF LETTING
+000310*                 WS-A-NUM/WS-B-NUM DEFAULT TO ZERO - A RECORD
+000320*                 WHERE ONE OR BOTH METHODS FOUND NOTHING WAS
+000330*                 COMPARING 0 = 0 AND REPORTING NO MISMATCH,
+000340*                 HIDING EXACTLY THE KIND OF PROBLEM RECORD THIS
+000350*                 REPORT EXISTS TO SURFACE. SUCH RECORDS ARE NOW
+000360*                 FLAGGED ON RECON-NO-VALUE, SEPARATELY FROM
+000370*                 RECON-MISMATCH.
+000380*----------------------------------------------------------------
+000390
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT Foo ASSIGN TO "ROW-FILE"
+000440     ORGANIZATION IS LINE SEQUENTIAL.
+000450
+000460     SELECT RECON-FILE ASSIGN TO "RECON-REPORT"
+000470     ORGANIZATION IS LINE SEQUENTIAL.
+000480
+000490     SELECT LKUP-FILE ASSIGN TO "NUMWORD-FILE"
+000500     ORGANIZATION IS LINE SEQUENTIAL.
+000510
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD Foo.
+000550     COPY FOOREC.
+000560
+000570 FD RECON-FILE.
+000580 01 RECON-DETAIL-RECORD.
+000590     05 RECON-RECNO    PIC 9(9).
+000600     05 FILLER         PIC X(1).
+000610     05 RECON-CONTENT  PIC X(256).
+000620     05 FILLER         PIC X(1).
+000630     05 RECON-A-NUM    PIC 9(2).
+000640     05 FILLER         PIC X(1).
+000650     05 RECON-B-NUM    PIC 9(2).
+000660     05 FILLER         PIC X(1).
+000670     05 RECON-MISMATCH PIC X(3).
+000680     05 FILLER         PIC X(1).
+000690     05 RECON-NO-VALUE PIC X(3).
+000700 01 RECON-TRAILER-RECORD.
+000710     05 RECON-TRLR-TAG        PIC X(10).
+000720     05 RECON-TRLR-COUNT      PIC 9(9).
+000730     05 FILLER                PIC X(1).
+000740     05 RECON-TRLR-MISMATCHES PIC 9(9).
+000750     05 FILLER                PIC X(1).
+000760     05 RECON-TRLR-NO-VALUE   PIC 9(9).
+000770     05 FILLER                PIC X(241).
+000780
+000790 FD LKUP-FILE.
+000800 01 LKUP-RECORD PIC X(10).
+000810
+000820 WORKING-STORAGE SECTION.
+000830     COPY FOOWS.
+000840 01 WS-RECNO PIC 9(9) VALUE 0.
+000850 01 WS-MISMATCH-COUNT PIC 9(9) VALUE 0.
+000860 01 WS-NO-VALUE-COUNT PIC 9(9) VALUE 0.
+000870 01 WS-IDX PIC 9(3) VALUE 0.
+000880 01 WS-IDY PIC 9(3) VALUE 0.
+000890 01 WS-IDZ PIC 9(3) VALUE 0.
+000900 01 WS-IDW PIC 9(3) VALUE 0.
+000910 01 WS-ANS PIC A(1).
+000920 01 WS-CUR-CHAR PIC A(1).
+000930 01 WS-A-NUM PIC 9(2).
+000940 01 WS-B-NUM PIC 9(2).
+000950 01 WS-A-FOUND-SW PIC A(1) VALUE 'N'.
+000960     88 WS-A-FOUND VALUE 'Y'.
+000970 01 WS-B-FOUND-SW PIC A(1) VALUE 'N'.
+000980     88 WS-B-FOUND VALUE 'Y'.
+000990 01 WS-LOOKUP PIC X(10) OCCURS 10 TIMES.
+001000 01 WS-CUR-LOOK PIC X(10).
+001010 01 WS-LKUP-IDX PIC 9(3) VALUE 0.
+001020 01 WS-LKUP-EOF PIC A(1) VALUE 'N'.
+001030
+001040 PROCEDURE DIVISION.
+001050 0000-MAINLINE.
+001060     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001070     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT.
+001080     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001090     STOP RUN.
+001100
+001110*----------------------------------------------------------------
+001120* 1000-INITIALIZE - LOAD THE SPELLED-OUT NUMBER LOOKUP TABLE
+001130* (SAME NUMWORD-FILE VOCABULARY AS AOC01B) AND OPEN THE RECON
+001140* REPORT.
+001150*----------------------------------------------------------------
+001160 1000-INITIALIZE.
+001170     PERFORM 1050-LOAD-LOOKUP-TABLE THRU 1050-EXIT.
+001180     OPEN OUTPUT RECON-FILE.
+001190 1000-EXIT.
+001200     EXIT.
+001210
+001220*----------------------------------------------------------------
+001230* 1050-LOAD-LOOKUP-TABLE - READ THE SPELLED-OUT NUMBER WORDS FROM
+001240* NUMWORD-FILE INTO WS-LOOKUP, THE SAME REFERENCE FILE AOC01B
+001250* LOADS, SO THE RECONCILIATION REPORT CANNOT DRIFT OUT OF SYNC
+001260* WITH AOC01B'S VOCABULARY.
+001270*----------------------------------------------------------------
+001280 1050-LOAD-LOOKUP-TABLE.
+001290     OPEN INPUT LKUP-FILE.
+001300     PERFORM VARYING WS-LKUP-IDX FROM 1 BY 1
+001310             UNTIL WS-LKUP-IDX > 10 OR WS-LKUP-EOF = 'Y'
+001320         READ LKUP-FILE INTO WS-LOOKUP (WS-LKUP-IDX)
+001330             AT END MOVE 'Y' TO WS-LKUP-EOF
+001340         END-READ
+001350     END-PERFORM.
+001360     CLOSE LKUP-FILE.
+001370 1050-EXIT.
+001380     EXIT.
+001390
+001400*----------------------------------------------------------------
+001410* 2000-PROCESS-FILE - READ ROW-FILE START TO FINISH.
+001420*----------------------------------------------------------------
+001430 2000-PROCESS-FILE.
+001440     OPEN INPUT Foo.
+001450     PERFORM UNTIL WS-EOF = 'Y'
+001460         READ Foo INTO WS-Foo
+001470             AT END MOVE 'Y' TO WS-EOF
+001480             NOT AT END
+001490                 ADD 1 TO WS-RECNO
+001500                 PERFORM 2100-PROCESS-RECORD THRU 2100-EXIT
+001510         END-READ
+001520     END-PERFORM.
+001530     CLOSE Foo.
+001540 2000-EXIT.
+001550     EXIT.
+001560
+001570*----------------------------------------------------------------
+001580* 2100-PROCESS-RECORD - DERIVE WS-A-NUM (DIGITS ONLY, AS AOC01A
+001590* DOES) AND WS-B-NUM (DIGITS OR SPELLED-OUT WORDS, AS AOC01B
+001600* DOES) FROM THE SAME RECORD AND WRITE BOTH TO RECON-FILE,
+001610* FLAGGING ANY RECORD WHERE THE TWO METHODS DISAGREE (RECON-
+001620* MISMATCH) OR EITHER METHOD FOUND NO DIGIT/WORD AT ALL
+001630* (RECON-NO-VALUE) - THE SECOND CASE IS THE SAME EXCEPTION
+001640* CONDITION AOC01A/AOC01B ROUTE TO THEIR OWN EXCEPTION REPORTS.
+001650*----------------------------------------------------------------
+001660 2100-PROCESS-RECORD.
+001670     DISPLAY WS-Foo-CONTENT.
+001680     MOVE 0 TO WS-A-NUM.
+001690     MOVE 0 TO WS-B-NUM.
+001700     MOVE 'N' TO WS-A-FOUND-SW.
+001710     MOVE 'N' TO WS-B-FOUND-SW.
+001720
+001730     PERFORM VARYING WS-IDX FROM 1 BY 1
+001740             UNTIL WS-IDX > 255
+001750         MOVE WS-Foo-CONTENT(WS-IDX:1) TO WS-CUR-CHAR
+001760         IF WS-CUR-CHAR IS NUMERIC
+001770             MOVE WS-CUR-CHAR(1:1) TO WS-A-NUM(2:1)
+001780             SET WS-A-FOUND TO TRUE
+001790         END-IF
+001800     END-PERFORM.
+001810
+001820     PERFORM VARYING WS-IDX FROM 256 BY -1
+001830             UNTIL WS-IDX < 1
+001840         MOVE WS-Foo-CONTENT(WS-IDX:1) TO WS-CUR-CHAR
+001850         IF WS-CUR-CHAR IS NUMERIC
+001860             MOVE WS-CUR-CHAR(1:1) TO WS-A-NUM(1:1)
+001870             SET WS-A-FOUND TO TRUE
+001880         END-IF
+001890     END-PERFORM.
+001900
+001910     PERFORM VARYING WS-IDX FROM 1 BY 1
+001920             UNTIL WS-IDX > 255
+001930         MOVE WS-Foo-CONTENT(WS-IDX:1) TO WS-CUR-CHAR
+001940         IF WS-CUR-CHAR IS NUMERIC
+001950             MOVE WS-CUR-CHAR(1:1) TO WS-B-NUM(2:1)
+001960             SET WS-B-FOUND TO TRUE
+001970         ELSE
+001980             PERFORM VARYING WS-IDY FROM 1 BY 1
+001990                     UNTIL WS-IDY > 10
+002000                 MOVE 'Y' TO WS-ANS
+002010                 MOVE WS-IDX TO WS-IDW
+002020                 MOVE WS-LOOKUP(WS-IDY) TO WS-CUR-LOOK
+002030                 PERFORM VARYING WS-IDZ FROM 1 BY 1
+002040                         UNTIL WS-IDZ > 10
+002050                     IF WS-CUR-LOOK(WS-IDZ:1) = " "
+002060                         MOVE 11 TO WS-IDZ
+002070                     ELSE
+002080                         IF NOT WS-CUR-LOOK(WS-IDZ:1)
+002090                             =
+002100                             WS-Foo-CONTENT(WS-IDW:1)
+002110                             MOVE 'N' TO WS-ANS
+002120                             MOVE 11 TO WS-IDZ
+002130                         END-IF
+002140                         ADD 1 TO WS-IDW
+002150                     END-IF
+002160                 END-PERFORM
+002170
+002180                 IF WS-ANS = 'Y'
+002190                     MOVE WS-IDY(3:1) TO WS-B-NUM(2:1)
+002200                     SET WS-B-FOUND TO TRUE
+002210                     MOVE 11 TO WS-IDY
+002220                 END-IF
+002230             END-PERFORM
+002240         END-IF
+002250     END-PERFORM.
+002260
+002270     PERFORM VARYING WS-IDX FROM 256 BY -1
+002280             UNTIL WS-IDX < 1
+002290         MOVE WS-Foo-CONTENT(WS-IDX:1) TO WS-CUR-CHAR
+002300         IF WS-CUR-CHAR IS NUMERIC
+002310             MOVE WS-CUR-CHAR(1:1) TO WS-B-NUM(1:1)
+002320             SET WS-B-FOUND TO TRUE
+002330         ELSE
+002340             PERFORM VARYING WS-IDY FROM 1 BY 1
+002350                     UNTIL WS-IDY > 10
+002360                 MOVE 'Y' TO WS-ANS
+002370                 MOVE WS-IDX TO WS-IDW
+002380                 MOVE WS-LOOKUP(WS-IDY) TO WS-CUR-LOOK
+002390                 PERFORM VARYING WS-IDZ FROM 1 BY 1
+002400                         UNTIL WS-IDZ > 10
+002410                     IF WS-CUR-LOOK(WS-IDZ:1) = " "
+002420                         MOVE 11 TO WS-IDZ
+002430                     ELSE
+002440                         IF NOT WS-CUR-LOOK(WS-IDZ:1)
+002450                             =
+002460                             WS-Foo-CONTENT(WS-IDW:1)
+002470                             MOVE 'N' TO WS-ANS
+002480                             MOVE 11 TO WS-IDZ
+002490                         END-IF
+002500                         ADD 1 TO WS-IDW
+002510                     END-IF
+002520                 END-PERFORM
+002530
+002540                 IF WS-ANS = 'Y'
+002550                     MOVE WS-IDY(3:1) TO WS-B-NUM(1:1)
+002560                     SET WS-B-FOUND TO TRUE
+002570                     MOVE 11 TO WS-IDY
+002580                 END-IF
+002590             END-PERFORM
+002600         END-IF
+002610     END-PERFORM.
+002620
+002630     DISPLAY WS-A-NUM.
+002640     DISPLAY WS-B-NUM.
+002650
+002660     MOVE SPACES TO RECON-DETAIL-RECORD.
+002670     MOVE WS-RECNO TO RECON-RECNO.
+002680     MOVE WS-Foo-CONTENT TO RECON-CONTENT.
+002690     MOVE WS-A-NUM TO RECON-A-NUM.
+002700     MOVE WS-B-NUM TO RECON-B-NUM.
+002710     IF WS-A-NUM = WS-B-NUM
+002720         MOVE "NO " TO RECON-MISMATCH
+002730     ELSE
+002740         MOVE "YES" TO RECON-MISMATCH
+002750         ADD 1 TO WS-MISMATCH-COUNT
+002760     END-IF.
+002770     IF NOT WS-A-FOUND OR NOT WS-B-FOUND
+002780         MOVE "YES" TO RECON-NO-VALUE
+002790         ADD 1 TO WS-NO-VALUE-COUNT
+002800     ELSE
+002810         MOVE "NO " TO RECON-NO-VALUE
+002820     END-IF.
+002830     WRITE RECON-DETAIL-RECORD.
+002840 2100-EXIT.
+002850     EXIT.
+002860
+002870*----------------------------------------------------------------
+002880* 9000-TERMINATE - WRITE THE RECON REPORT TRAILER AND REPORT THE
+002890* MISMATCH AND NO-VALUE COUNTS TO SYSOUT.
+002900*----------------------------------------------------------------
+002910 9000-TERMINATE.
+002920     MOVE SPACES TO RECON-TRAILER-RECORD.
+002930     MOVE "TRAILER   " TO RECON-TRLR-TAG.
+002940     MOVE WS-RECNO TO RECON-TRLR-COUNT.
+002950     MOVE WS-MISMATCH-COUNT TO RECON-TRLR-MISMATCHES.
+002960     MOVE WS-NO-VALUE-COUNT TO RECON-TRLR-NO-VALUE.
+002970     WRITE RECON-TRAILER-RECORD.
+002980     CLOSE RECON-FILE.
+002990     DISPLAY "RECONCILIATION COMPLETE".
+003000     DISPLAY "RECORDS COMPARED: " WS-RECNO.
+003010     DISPLAY "MISMATCHES FOUND: " WS-MISMATCH-COUNT.
+003020     DISPLAY "NO CALIBRATION VALUE: " WS-NO-VALUE-COUNT.
+003030 9000-EXIT.
+003040     EXIT.
